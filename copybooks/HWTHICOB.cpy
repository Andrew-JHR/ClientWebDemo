@@ -0,0 +1,185 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *    H W T H I C O B                                             *
+      *                                                                *
+      *    HTTP Enabler for z/OS - COBOL copybook of return codes,     *
+      *    reason codes, handle types and option codes used by the     *
+      *    HWTHxxxx toolkit callable services.                         *
+      *                                                                *
+      *    Local mirror of ANDREWJ.SOURCE.MAC(HWTHICOB) kept under     *
+      *    copybooks/ so the source can be syntax-checked off the      *
+      *    mainframe. The SYSLIB DD in the JCL prologue is what        *
+      *    resolves this COPY at compile time on z/OS.                 *
+      *----------------------------------------------------------------*
+
+      ***************************************************
+      * Toolkit service return code and its condition
+      * names
+      ***************************************************
+       01 HWTH-RETURN-CODE                Pic 9(9) Binary.
+          88 HWTH-OK                            Value 0.
+          88 HWTH-WARNING                       Value 4.
+          88 HWTH-HANDLE-INV                    Value 8.
+          88 HWTH-HANDLE-INUSE                  Value 12.
+          88 HWTH-HANDLETYPE-INV                Value 16.
+          88 HWTH-INACCESSIBLE-PARM             Value 20.
+          88 HWTH-CANNOT-OBTAIN-WORKAREA        Value 24.
+          88 HWTH-COMMUNICATION-ERROR           Value 28.
+          88 HWTH-CANNOT-INCREASE-WORKAREA      Value 32.
+          88 HWTH-CANNOT-FREE-WORKAREA          Value 36.
+          88 HWTH-CONNECTION-NOT-ACTIVE         Value 40.
+          88 HWTH-HSet-OPTIONVALADDR-INV        Value 44.
+          88 HWTH-HSet-OPTIONVALLEN-INV         Value 48.
+          88 HWTH-HSet-OPTION-INV               Value 52.
+          88 HWTH-HSet-OPTIONVALUE-INV          Value 56.
+          88 HWTH-HSet-CONN-ALREADY-ACTIVE      Value 60.
+          88 HWTH-HSLST-SLIST-INV               Value 64.
+          88 HWTH-HSLST-FUNCTION-INV            Value 68.
+          88 HWTH-HSLST-STRINGLEN-INV           Value 72.
+          88 HWTH-HSLST-STRINGADDR-INV          Value 76.
+          88 HWTH-HTERM-FORCEOPTION-INV         Value 80.
+          88 HWTH-HCONN-CONNECT-INV             Value 84.
+          88 HWTH-HRQST-REQUEST-INV             Value 88.
+          88 HWTH-INTERRUPT-STATUS-INV          Value 92.
+          88 HWTH-LOCKS-HELD                    Value 96.
+          88 HWTH-MODE-INV                      Value 100.
+          88 HWTH-AUTHLEVEL-INV                 Value 104.
+          88 HWTH-ENVIRONMENTAL-ERROR           Value 108.
+          88 HWTH-UNSUPPORTED-RELEASE           Value 112.
+          88 HWTH-UNEXPECTED-ERROR              Value 116.
+          88 HWTH-RESPONSE-ERROR                Value 120.
+
+      ***************************************************
+      * Toolkit service reason code and its condition
+      * names. Only populated when HWTH-RETURN-CODE is
+      * non zero and the service reports a reason.
+      ***************************************************
+       01 HWTH-REASONCODE                 Pic 9(9) Binary.
+          88 HWTH-RSN-REDIRECTED                Value 1.
+          88 HWTH-RSN-NEEDED-REDIRECT           Value 2.
+          88 HWTH-RSN-REDIRECT-XDOMAIN          Value 3.
+          88 HWTH-RSN-REDIRECT-TO-HTTP          Value 4.
+          88 HWTH-RSN-REDIRECT-TO-HTTPS         Value 5.
+          88 HWTH-RSN-NO-REDIRECT-LOCATION      Value 6.
+          88 HWTH-RSN-HDR-EXIT-ABORT            Value 7.
+          88 HWTH-RSN-TUNNEL-UNSUCCESSFUL       Value 8.
+          88 HWTH-RSN-MALFORMED-CHNK-ENCODE     Value 9.
+          88 HWTH-RSN-COOKIE-STORE-FULL         Value 10.
+          88 HWTH-RSN-COOKIE-INVALID            Value 11.
+          88 HWTH-RSN-COOKIE-STORE-INV-PARM     Value 12.
+          88 HWTH-RSN-COOKIE-ST-INCOMPLETE      Value 13.
+          88 HWTH-RSN-COOKIE-ST-MALLOC-ERR      Value 14.
+          88 HWTH-RSN-COOKIE-ST-FREE-ERROR      Value 15.
+          88 HWTH-RSN-COOKIE-ST-UNEXP-ERROR     Value 16.
+          88 HWTH-RSN-MALFORMED-REDIR-URI       Value 17.
+          88 HWTH-RSN-UNAUTHORIZED              Value 18.
+
+      ***************************************************
+      * Diagnostic area returned by every toolkit service
+      ***************************************************
+       01 HWTH-DIAG-AREA.
+          05 HWTH-DIAG-SRVCNUM             Pic 9(9) Binary.
+          05 HWTH-DIAG-RSNCODE             Pic 9(9) Binary.
+          05 HWTH-DIAG-RSNDESC             Pic X(128).
+
+      ***************************************************
+      * HWTHINIT handle type
+      ***************************************************
+       01 HWTH-HANDLETYPE                 Pic 9(9) Binary.
+          88 HWTH-HANDLETYPE-CONNECTION         Value 1.
+          88 HWTH-HANDLETYPE-HTTPREQUEST        Value 2.
+
+      ***************************************************
+      * HWTHTERM force option
+      ***************************************************
+       01 HWTH-FORCETYPE                  Pic 9(9) Binary.
+          88 HWTH-NOFORCE                       Value 0.
+          88 HWTH-FORCE                         Value 1.
+
+      ***************************************************
+      * HWTHSET option selector and its option values.
+      * "Set HWTH-OPT-xxx to true" primes this field with
+      * the numeric option code before the HWTHSET call.
+      ***************************************************
+       01 HWTH-Set-OPTION                 Pic 9(9) Binary.
+          88 HWTH-OPT-VERBOSE                   Value 1.
+          88 HWTH-OPT-URI                       Value 2.
+          88 HWTH-OPT-PORT                      Value 3.
+          88 HWTH-OPT-SNDTIMEOUTVAL             Value 4.
+          88 HWTH-OPT-RCVTIMEOUTVAL             Value 5.
+          88 HWTH-OPT-USE-SSL                   Value 6.
+          88 HWTH-OPT-SSLKEYTYPE                Value 7.
+          88 HWTH-OPT-SSLKEY                    Value 8.
+          88 HWTH-OPT-SSLVERSION                Value 9.
+          88 HWTH-OPT-REQUESTMETHOD             Value 10.
+          88 HWTH-OPT-HTTPHEADERS               Value 11.
+          88 HWTH-OPT-TRANSLATE-REQBODY         Value 12.
+          88 HWTH-OPT-TRANSLATE-RESPBODY        Value 13.
+          88 HWTH-OPT-REQUESTBODY               Value 14.
+          88 HWTH-OPT-RESPONSEBODY-EXIT         Value 15.
+          88 HWTH-OPT-RESPONSEBODY-USERDATA     Value 16.
+          88 HWTH-OPT-RESPONSEHDRS-EXIT         Value 17.
+          88 HWTH-OPT-RESPONSEHDRS-USERDATA     Value 18.
+
+      ***************************************************
+      * HWTHGSO (get option) selector - the "read back"
+      * counterpart to HWTH-Set-OPTION for values the
+      * toolkit fills in during/after a request.
+      ***************************************************
+       01 HWTH-Get-OPTION                 Pic 9(9) Binary.
+          88 HWTH-OPT-RESPONSECODE              Value 1.
+
+      ***************************************************
+      * HWTHSET verbose tracing option value
+      ***************************************************
+       01 HWTH-VERBOSE                    Pic 9(9) Binary.
+          88 HWTH-VERBOSE-ON                    Value 1.
+          88 HWTH-VERBOSE-OFF                   Value 0.
+
+      ***************************************************
+      * HWTHSET use-SSL option value
+      ***************************************************
+       01 HWTH-USESSL                     Pic 9(9) Binary.
+          88 HWTH-SSL-USE                       Value 1.
+          88 HWTH-SSL-NOUSE                     Value 0.
+
+      ***************************************************
+      * HWTHSET SSL key type option value
+      ***************************************************
+       01 HWTH-SSLKEYTYPE                 Pic 9(9) Binary.
+          88 HWTH-SSLKEYTYPE-KEYRINGNAME        Value 1.
+
+      ***************************************************
+      * HWTHSET SSL version option value
+      ***************************************************
+       01 HWTH-SSLVERSION                 Pic 9(9) Binary.
+          88 HWTH-SSLVERSION-TLSV12             Value 4.
+
+      ***************************************************
+      * HWTHSET request body translation option value
+      ***************************************************
+       01 HWTH-XLATE-REQBODY              Pic 9(9) Binary.
+          88 HWTH-XLATE-REQBODY-E2A             Value 1.
+
+      ***************************************************
+      * HWTHSET response body translation option value
+      ***************************************************
+       01 HWTH-XLATE-RESPBODY             Pic 9(9) Binary.
+          88 HWTH-XLATE-RESPBODY-A2E            Value 1.
+
+      ***************************************************
+      * HWTHSET HTTP request method option value
+      ***************************************************
+       01 HWTH-REQUESTMETHOD              Pic 9(9) Binary.
+          88 HWTH-HTTP-REQUEST-GET              Value 1.
+          88 HWTH-HTTP-REQUEST-POST             Value 2.
+          88 HWTH-HTTP-REQUEST-PUT              Value 3.
+          88 HWTH-HTTP-REQUEST-DELETE           Value 4.
+
+      ***************************************************
+      * HWTHSLST function code - new list vs. append to
+      * an existing list
+      ***************************************************
+       01 HWTH-SLST-FUNCTION              Pic 9(9) Binary.
+          88 HWTH-SLST-NEW                      Value 1.
+          88 HWTH-SLST-APPEND                   Value 2.

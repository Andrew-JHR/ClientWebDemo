@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *    C L N T R E C                                               *
+      *                                                                *
+      *    Daily client-extract record layout. One record per client  *
+      *    to be posted to /api/data/. Included under an 01 in the     *
+      *    FD for CLIENT-EXTRACT-FILE.                                 *
+      *----------------------------------------------------------------*
+           05 CLI-KEY                 Pic X(10).
+           05 CLI-TXN-TYPE            Pic X(1).
+              88 CLI-TXN-POST                Value 'P'.
+              88 CLI-TXN-GET                 Value 'G'.
+              88 CLI-TXN-PUT                 Value 'U'.
+           05 CLI-NAME                Pic X(30).
+           05 CLI-AGE                 Pic 9(3).
+           05 CLI-EMAIL               Pic X(40).
+           05 CLI-STREET              Pic X(30).
+           05 CLI-CITY                Pic X(20).
+           05 CLI-STATE               Pic X(20).
+           05 CLI-ZIP                 Pic X(10).

@@ -3,7 +3,12 @@
 //DOCLG    EXEC PROC=IGYWCLG,
 //       PARM.COBOL='LIB',
 //       PARM.LKED='REUS(RENT)',
-//       PARM.GO='/POSIX(ON)'
+//       PARM.GO='PROD/POSIX(ON)'
+//*  The first PARM token names the target environment
+//*  (DEV, TEST or PROD - looked up in ENVCTL). A second,
+//*  space-separated token forces single-record mode under
+//*  that HTTP method for ad hoc testing, e.g.
+//*  PARM.GO='PROD GET/POSIX(ON)'
 //COBOL.STEPLIB DD DISP=SHR,DSN=IGY.SIGYCOMP
 //COBOL.SYSLIB  DD DISP=SHR,DSN=ANDREWJ.SOURCE.MAC
 //COBOL.SYSIN   DD *
@@ -20,6 +25,29 @@
        OBJECT-COMPUTER.                IBM-2828.
        INPUT-OUTPUT                    SECTION.
        FILE-CONTROL.
+           SELECT CLIENT-EXTRACT-FILE  ASSIGN TO CLTEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLTEXTR-STATUS.
+
+           SELECT RESTART-FILE  ASSIGN TO RESTCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTCTL-STATUS.
+
+           SELECT SUSPENSE-FILE  ASSIGN TO SUSPNS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPNS-STATUS.
+
+           SELECT TOKEN-FILE  ASSIGN TO TOKEN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TOKEN-STATUS.
+
+           SELECT ENVCTL-FILE  ASSIGN TO ENVCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENVCTL-STATUS.
+
+           SELECT AUDIT-FILE  ASSIGN TO AUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
       *----------------------------------------------------------------*
       *                                                                *
       *    D A T A   D I V I S I O N                                   *
@@ -27,6 +55,73 @@
       *----------------------------------------------------------------*
        DATA                            DIVISION.
        FILE                            SECTION.
+       FD  CLIENT-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CLIENT-RECORD.
+           COPY CLNTREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05 RESTART-KEY           Pic X(10).
+           05 RESTART-TIMESTAMP     Pic X(21).
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SUSPENSE-RECORD.
+           05 SUSPNS-KEY            Pic X(10).
+           05 SUSPNS-RETCODE-TEXT   Pic X(30).
+           05 SUSPNS-RSNCODE-TEXT   Pic X(30).
+           05 SUSPNS-TIMESTAMP      Pic X(21).
+
+      ******************************************************
+      * Refreshable bearer-token dataset. A single record
+      * carrying the current Authorization token, rewritten
+      * out of band whenever the token is refreshed.
+      ******************************************************
+       FD  TOKEN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TOKEN-RECORD.
+           05 TOKEN-VALUE           Pic X(200).
+
+      ******************************************************
+      * Environment-selector control file. One record per
+      * DEV/TEST/PROD environment, chosen at runtime via a
+      * JCL PARM (see Setup-Environment).
+      ******************************************************
+       FD  ENVCTL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ENVCTL-RECORD.
+           05 ENVCTL-CODE           Pic X(4).
+           05 ENVCTL-URI            Pic X(64).
+           05 ENVCTL-PORT           Pic 9(9).
+           05 ENVCTL-KEYRING        Pic X(32).
+           05 ENVCTL-PATH           Pic X(40).
+
+      ******************************************************
+      * Full audit trail. One record per outbound call
+      * (every HWTHRQST attempt, success or failure),
+      * independent of the suspense/reconciliation records.
+      ******************************************************
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05 AUDIT-KEY             Pic X(10).
+           05 AUDIT-TIMESTAMP       Pic X(21).
+           05 AUDIT-CONN-HANDLE     Pic X(12).
+           05 AUDIT-RQST-HANDLE     Pic X(12).
+           05 AUDIT-URI             Pic X(64).
+           05 AUDIT-PATH            Pic X(40).
+           05 AUDIT-METHOD          Pic X(4).
+           05 AUDIT-RETCODE-TEXT    Pic X(30).
+           05 AUDIT-RESPONSE-CODE   Pic 9(3).
+           05 AUDIT-CONTENT-LENGTH  Pic X(9).
       *
       *----------------------------------------------------------------*
       *                                                                *
@@ -36,16 +131,130 @@
        WORKING-STORAGE                SECTION.
        01  HEADERTYPE               PIC X(30)  VALUE
            'Content-type: application/json'.
-       01  URI                      PIC X(16)  VALUE 'https://10.1.1.1'.
-       01  PATH                     PIC X(10)  VALUE '/api/data/'.
-       01  KEYRING                  PIC X(7)   VALUE 'CLNTWEB'.
-       01  REQ                      PIC X(152) VALUE
-           '{"name":"Mainframe COBOL Client","age": 59,"email":"mainfram
-      -    'e@ibm.com","address":{"street":"123 Main St","city":"Taipei"
-      -    ',"State":"Taiwan","zip":"1960"}}'.
+      ******************************************************
+      * URI/PORT/KEYRING/PATH are now resolved at startup
+      * by Setup-Environment from ENVCTL-FILE, keyed by the
+      * DEV/TEST/PROD code named on the JCL PARM. The VALUE
+      * clauses below are only the pre-externalization
+      * fallback and are overwritten before Setup-Connection
+      * ever runs.
+      ******************************************************
+       01  URI                      PIC X(64)  VALUE 'https://10.1.1.1'.
+       01  PATH                     PIC X(40)  VALUE '/api/data/'.
+       01  KEYRING                  PIC X(32)  VALUE 'CLNTWEB'.
+      ******************************************************
+      * Request body is now built per client record by
+      * Build-Request-Body - see Process-Client-Batch
+      ******************************************************
+       01  REQ                      PIC X(400) VALUE SPACES.
+       01  REQ-LEN                  PIC 9(9) Binary Value 0.
+       01  WS-REQ-PTR               PIC 9(9) Binary Value 1.
+       01  WS-AGE-EDIT              PIC ZZ9.
        01  PORT                     PIC 9(9) Binary Value 3000.
        01  TIMEOUT                  PIC 9(9) Binary Value 10.
 
+      ******************************************************
+      * Client-extract batch driver working storage
+      ******************************************************
+       01  WS-CLTEXTR-STATUS        Pic XX Value Spaces.
+       01  WS-EOF-CLIENT            Pic X  Value 'N'.
+           88 WS-CLIENT-EOF                Value 'Y'.
+       01  WS-RECORDS-ATTEMPTED     Pic 9(9) Value 0.
+       01  WS-RECORDS-SUCCEEDED     Pic 9(9) Value 0.
+       01  WS-RECORDS-FAILED        Pic 9(9) Value 0.
+       01  WS-RECORDS-SKIPPED       Pic 9(9) Value 0.
+       01  WS-TIMESTAMP             Pic X(21) Value Spaces.
+       01  WS-LAST-RETCODE-TEXT     Pic X(30) Value Spaces.
+       01  WS-LAST-RSNCODE-TEXT     Pic X(30) Value Spaces.
+
+      ******************************************************
+      * Checkpoint/restart working storage
+      ******************************************************
+       01  WS-RESTCTL-STATUS        Pic XX Value Spaces.
+       01  WS-EOF-RESTART-IN        Pic X  Value 'N'.
+           88 WS-RESTART-IN-EOF            Value 'Y'.
+       01  WS-LAST-CHECKPOINT-KEY   Pic X(10) Value Spaces.
+       01  WS-RESTART-OPEN          Pic X  Value 'N'.
+           88 RESTART-IS-OPEN              Value 'Y'.
+
+      *    The restart file holds one record per key confirmed on a
+      *    prior, interrupted run of THIS batch's extract file - it is
+      *    read into a table and matched by exact key, not by a single
+      *    high-water mark, so a key that failed and was suspended is
+      *    not skipped just because a later key in the file succeeded.
+      *    It is reset (Reset-Restart-File) whenever a run finishes
+      *    clean, so the next cycle's extract can be posted in full
+      *    instead of being skipped forever.
+       01  WS-CONFIRMED-KEY-TABLE.
+           05 WS-CONFIRMED-KEY  OCCURS 20000 TIMES
+                                 Pic X(10).
+       01  WS-CONFIRMED-COUNT       Pic 9(9) Binary Value 0.
+       01  WS-CONFIRMED-IDX         Pic 9(9) Binary Value 0.
+       01  WS-KEY-IS-CONFIRMED      Pic X  Value 'N'.
+           88 KEY-IS-CONFIRMED             Value 'Y'.
+
+      ******************************************************
+      * Suspense file working storage
+      ******************************************************
+       01  WS-SUSPNS-STATUS         Pic XX Value Spaces.
+       01  WS-SUSPNS-OPEN           Pic X  Value 'N'.
+           88 SUSPNS-IS-OPEN               Value 'Y'.
+
+      ******************************************************
+      * Bearer-token / Authorization header working storage
+      ******************************************************
+       01  WS-TOKEN-STATUS          Pic XX Value Spaces.
+       01  WS-BEARER-TOKEN          Pic X(200) Value Spaces.
+       01  WS-AUTH-HEADER           Pic X(230) Value Spaces.
+       01  WS-AUTH-HEADER-LEN       Pic 9(9) Binary Value 0.
+       01  WS-AUTH-RETRIED          Pic X  Value 'N'.
+           88 AUTH-RETRY-ALREADY-DONE      Value 'Y'.
+
+      ******************************************************
+      * Single-record mode, driven by a JCL PARM override.
+      * When present, the PARM value names the HTTP method
+      * (POST/GET/PUT, or its single-letter CLNTREC code
+      * P/G/U) to force on just the first client record,
+      * for ad hoc single-transaction testing. The word is
+      * validated and translated to CLNTREC's own P/G/U
+      * codes in Setup-Environment - it is not just the
+      * first letter of whatever was typed, since CLI-TXN-PUT
+      * is coded 'U' (not 'P') to avoid colliding with
+      * CLI-TXN-POST.
+      ******************************************************
+       01  WS-SINGLE-RECORD-MODE    Pic X  Value 'N'.
+           88 SINGLE-RECORD-MODE           Value 'Y'.
+       01  WS-PARM-TXN-TYPE         Pic X(1) Value Spaces.
+       01  WS-PARM-REMAINDER        Pic X(15) Value Spaces.
+       01  WS-PARM-METHOD-WORD      Pic X(15) Value Spaces.
+       01  WS-PARM-METHOD-VALID     Pic X  Value 'Y'.
+           88 PARM-METHOD-VALID            Value 'Y'.
+
+      ******************************************************
+      * Environment-selector working storage. WS-ENV-CODE
+      * is the DEV/TEST/PROD code named on the JCL PARM;
+      * ENV-CODE-VALID is only set once it has been found
+      * in ENVCTL-FILE.
+      ******************************************************
+       01  WS-ENV-CODE              Pic X(4) Value Spaces.
+       01  WS-ENV-CODE-VALID        Pic X  Value 'N'.
+           88 ENV-CODE-VALID               Value 'Y'.
+       01  WS-ENVCTL-STATUS         Pic XX Value Spaces.
+       01  WS-EOF-ENVCTL            Pic X  Value 'N'.
+           88 WS-ENVCTL-EOF                Value 'Y'.
+
+      ******************************************************
+      * Audit trail working storage
+      ******************************************************
+       01  WS-AUDIT-STATUS          Pic XX Value Spaces.
+       01  WS-AUDIT-OPEN            Pic X  Value 'N'.
+           88 AUDIT-IS-OPEN                Value 'Y'.
+       01  WS-SAVED-RETURN-CODE     Pic 9(9) Binary Value 0.
+       01  WS-SAVED-DIAG-AREA.
+           05 WS-SAVED-DIAG-SRVCNUM Pic 9(9) Binary.
+           05 WS-SAVED-DIAG-RSNCODE Pic 9(9) Binary.
+           05 WS-SAVED-DIAG-RSNDESC Pic X(128).
+
       ******************************************************
       * Global vars required for majority of HTTP services
       ******************************************************
@@ -70,7 +279,13 @@
       * Function pointers used to setup exit (callback)
       * routines for response body
       ***************************************************
-       01 bdy-callback-ptr Function-Pointer Value Null.
+       01 bdy-callback-ptr Procedure-Pointer Value Null.
+
+      ***************************************************
+      * Function pointer used to setup the response
+      * headers exit (callback) routine
+      ***************************************************
+       01 hdr-callback-ptr Procedure-Pointer Value Null.
 
       ******************************************************
       * Response status code and Content-Length response
@@ -78,14 +293,39 @@
       * exit routines via udata struct pointer fields
       ******************************************************
        01 http-response-code   Pic 9(3) Binary Value 0.
+           88 HTTP-RESPONSE-IS-SUCCESS   Value 200 thru 299.
        01 http-content-length  Pic X(9) Value Spaces.
 
+      ******************************************************
+      * Sentinel/dummy arguments used to call HWTHBDYX and
+      * HWTHHDRX directly at job end (see Close-Exit-Files)
+      * so they can close the datasets they opened, instead
+      * of relying on implicit end-of-run-unit cleanup.
+      ******************************************************
+       01 WS-EXIT-CLOSE-RESPONSE  Pic X(20)
+                                   Value 'CLOSE-EXIT-FILES!!!!'.
+       01 WS-EXIT-CLOSE-FLAGS     Pic X(4)  Value Spaces.
+       01 WS-EXIT-NULL-PTR-1      Pointer   Value Null.
+       01 WS-EXIT-NULL-PTR-2      Pointer   Value Null.
+       01 WS-EXIT-ZERO-LEN-1      Pic 9(9) Binary Value 0.
+       01 WS-EXIT-ZERO-LEN-2      Pic 9(9) Binary Value 0.
+
       ******************************************************
       * Data passed to the response body exit routine
       ******************************************************
        01 bdy-udata.
          05 bdy-udata-eye    Pic X(8) Value 'BDYUDATA'.
          05 bdy-contlen-ptr  Pointer value Null.
+         05 bdy-key-ptr      Pointer value Null.
+
+      ******************************************************
+      * Data passed to the response headers exit routine
+      ******************************************************
+       01 hdr-udata.
+         05 hdr-udata-eye    Pic X(8) Value 'HDRUDATA'.
+         05 hdr-contlen-ptr  Pointer value Null.
+         05 hdr-uri-ptr      Pointer value Null.
+         05 hdr-key-ptr      Pointer value Null.
 
        01 request-status-flag    Pic 9.
          88 request-successful   Value 1.
@@ -97,50 +337,72 @@
          COPY HWTHICOB.
       *----------------------------------------------------------------*
       *                                                                *
+      *    L I N K A G E   S E C T I O N                               *
+      *                                                                *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+       01  PARM-INFO.
+           05 PARM-LEN                 Pic 9(4) Binary.
+           05 PARM-DATA                Pic X(20).
+      *----------------------------------------------------------------*
+      *                                                                *
       *    P R O C E D U R E                                           *
       *                                                                *
       *----------------------------------------------------------------*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION using PARM-INFO.
        Begin.
 
-           Display "HTTP Web Enablement Toolkit in COBOL Start".
+      *************************************************
+      * Resolve URI/PORT/KEYRING/PATH for the target
+      * environment named on the JCL PARM, rejecting an
+      * unrecognized environment code before any toolkit
+      * service (HWTHINIT included) is ever called.
+      *************************************************
+           Perform Setup-Environment
+
+           If ENV-CODE-VALID and PARM-METHOD-VALID
+             Display "HTTP Web Enablement Toolkit in COBOL Start"
+
+      *************************************************
+      * Check for a restart control file from a prior,
+      * interrupted run so we resume after the last
+      * successfully-posted client key instead of
+      * re-posting the whole batch.
+      *************************************************
+             Perform Check-Restart
+
+      *************************************************
+      * Load the current bearer token so it is ready to
+      * carry on the Authorization header of every
+      * outbound request
+      *************************************************
+             Perform Load-Bearer-Token
+
       *************************************************
       * Initialize and setup the connection handle to
       * reference the server
       *************************************************
-           Perform Setup-Connection
+             Perform Setup-Connection
 
-             If (HWTH-OK)
+               If (HWTH-OK)
       *************************************************
       * Connection handle setup was successful so now
       * attempt to connect to the server
       *************************************************
-               Perform Connect
+                 Perform Connect
 
-               If (HWTH-OK)
+                 If (HWTH-OK)
       *************************************************
       * We were able to connect so now initialize
       * and setup the request handle(s)
       *************************************************
-                 Perform Setup-Request
-
-                 If (HWTH-OK)
-      ***********************************
-      * Attempt to issue a POST request
-      ***********************************
-                   Display "Issuing POST request to 10.1.1.1"
-                   Perform Issue-Request
-
       *************************************************
-      * The connection and request handle can be
-      * re-used for further requests. You can either
-      * modify the attributes of the existing request
-      * handle or create various other request handles.
-      * Once the request handle(s) is no longer needed,
-      * the resources obtained need to be cleaned up.
+      * The connection handle is reused for the whole
+      * batch. Setup-Request/Issue-Request/Cleanup-
+      * Request-Handle are performed once per client
+      * record instead of once for the whole job.
       *************************************************
-                   Perform Cleanup-Request-Handle
-                   End-If
+                 Perform Process-Client-Batch
 
       *************************************************
       * All done with requests against the server,
@@ -155,13 +417,433 @@
       * Clean up any resources obtained for the
       * connection instance.
       ********************************************
-               Perform Cleanup-Connection-Handle
-               End-If
+                 Perform Cleanup-Connection-Handle
+                 End-If
 
-           Display "HTTP Web Enablement Toolkit in COBOL End."
+             Display "HTTP Web Enablement Toolkit in COBOL End."
+           End-If
 
            STOP    RUN.
 
+      ****************************************************************
+      * Function: Setup-Environment                                   *
+      *                                                              *
+      *           Parses the JCL PARM ("<ENVCODE> [TXNTYPE]") and     *
+      *           looks up ENVCODE (DEV/TEST/PROD) in the environment *
+      *           control file to populate URI/PORT/KEYRING/PATH.     *
+      *           An unrecognized or missing environment code is      *
+      *           rejected here, before Setup-Connection ever calls   *
+      *           HWTHINIT. The optional second token carries the     *
+      *           single-record HTTP method override (see             *
+      *           Process-Client-Batch).                              *
+      ****************************************************************
+       Setup-Environment.
+
+           Move Spaces to WS-ENV-CODE
+           Move Spaces to WS-PARM-REMAINDER
+
+           If PARM-LEN > 0
+             Unstring PARM-DATA(1:PARM-LEN) Delimited by Space
+               Into WS-ENV-CODE, WS-PARM-REMAINDER
+             End-Unstring
+           End-If
+
+           If Function Trim(WS-PARM-REMAINDER) Not = Spaces
+             Move Function Upper-Case(Function Trim(WS-PARM-REMAINDER))
+               to WS-PARM-METHOD-WORD
+
+      *    Translate the PARM's method word to CLNTREC's own
+      *    transaction-type codes - CLI-TXN-PUT is 'U', not the
+      *    first letter of "PUT", precisely to avoid colliding
+      *    with CLI-TXN-POST's 'P'.
+             Evaluate WS-PARM-METHOD-WORD
+               When 'POST'  When 'P'
+                 Move 'P' to WS-PARM-TXN-TYPE
+                 Set SINGLE-RECORD-MODE to true
+               When 'GET'   When 'G'
+                 Move 'G' to WS-PARM-TXN-TYPE
+                 Set SINGLE-RECORD-MODE to true
+               When 'PUT'   When 'U'
+                 Move 'U' to WS-PARM-TXN-TYPE
+                 Set SINGLE-RECORD-MODE to true
+               When Other
+                 Display "ERROR: unsupported single-record "
+                         "transaction type on JCL PARM - "
+                         Function Trim(WS-PARM-REMAINDER)
+                         " (expected POST, GET or PUT)"
+                 Move 'N' to WS-PARM-METHOD-VALID
+                 Move 16 to Return-Code
+             End-Evaluate
+
+             If SINGLE-RECORD-MODE
+               Display "Single-record mode requested via PARM: "
+                       Function Trim(WS-PARM-REMAINDER)
+             End-If
+           End-If
+
+           If WS-ENV-CODE = Spaces
+             Display "ERROR: JCL PARM must name an environment "
+                     "code of DEV, TEST or PROD"
+             Move 16 to Return-Code
+           Else
+             Move Function Upper-Case(WS-ENV-CODE) to WS-ENV-CODE
+             Open Input ENVCTL-FILE
+
+             If WS-ENVCTL-STATUS = '00'
+               Read ENVCTL-FILE
+                 At End Set WS-ENVCTL-EOF to true
+               End-Read
+
+               Perform Until WS-ENVCTL-EOF or ENV-CODE-VALID
+                 If ENVCTL-CODE = WS-ENV-CODE
+                   Move ENVCTL-URI     to URI
+                   Move ENVCTL-PORT    to PORT
+                   Move ENVCTL-KEYRING to KEYRING
+                   Move ENVCTL-PATH    to PATH
+                   Set ENV-CODE-VALID to true
+                 Else
+                   Read ENVCTL-FILE
+                     At End Set WS-ENVCTL-EOF to true
+                   End-Read
+                 End-If
+               End-Perform
+
+               Close ENVCTL-FILE
+             End-If
+
+             If ENV-CODE-VALID
+               Display "Running against environment "
+                       WS-ENV-CODE " URI=" Function Trim(URI)
+             Else
+               Display "ERROR: unrecognized environment code "
+                       WS-ENV-CODE " - job cannot proceed"
+               Move 16 to Return-Code
+             End-If
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Process-Client-Batch                                *
+      *                                                              *
+      *           Opens the daily client-extract dataset and issues  *
+      *           one request per record, reusing Conn-Handle for    *
+      *           the whole batch.                                   *
+      ****************************************************************
+       Process-Client-Batch.
+
+           Open Input CLIENT-EXTRACT-FILE
+           If WS-CLTEXTR-STATUS Not = '00'
+             Display "FAILED: Open Input CLIENT-EXTRACT-FILE, status "
+                     WS-CLTEXTR-STATUS
+             Set WS-CLIENT-EOF to true
+           End-If
+
+           Open Extend RESTART-FILE
+           If WS-RESTCTL-STATUS = '00'
+             Set RESTART-IS-OPEN to true
+           Else
+             Display "FAILED: Open Extend RESTART-FILE, status "
+                     WS-RESTCTL-STATUS
+           End-If
+
+           If Not WS-CLIENT-EOF
+             Read CLIENT-EXTRACT-FILE
+               At End Set WS-CLIENT-EOF to true
+             End-Read
+           End-If
+
+           If SINGLE-RECORD-MODE and Not WS-CLIENT-EOF
+             Move WS-PARM-TXN-TYPE to CLI-TXN-TYPE
+           End-If
+
+           Perform Until WS-CLIENT-EOF
+
+             Perform Is-Key-Confirmed
+             If KEY-IS-CONFIRMED
+      *************************************************
+      * Already confirmed by the server on a prior run
+      * of this job - do not double-post it.
+      *************************************************
+               Add 1 to WS-RECORDS-SKIPPED
+             Else
+               Add 1 to WS-RECORDS-ATTEMPTED
+               Perform Build-Request-Body
+
+               Perform Setup-Request
+
+               If (HWTH-OK)
+                 Display "Issuing request for client " CLI-KEY
+                 Perform Issue-Request
+                 Perform Cleanup-Request-Handle
+               Else
+      *    Setup-Request may have already obtained Rqst-Handle via
+      *    HWTHINIT before a later sub-step (HWTHSLST/HWTHSET)
+      *    failed - release it the same as every other exit from
+      *    this loop, or a multi-thousand-record batch leaks one
+      *    handle per Setup-Request failure.
+                 Perform Cleanup-Request-Handle
+                 Add 1 to WS-RECORDS-FAILED
+                 Perform Write-Suspense-Record
+               End-If
+             End-If
+
+             If SINGLE-RECORD-MODE
+               Set WS-CLIENT-EOF to true
+             Else
+               Read CLIENT-EXTRACT-FILE
+                 At End Set WS-CLIENT-EOF to true
+               End-Read
+             End-If
+           End-Perform
+
+           Close CLIENT-EXTRACT-FILE
+           If RESTART-IS-OPEN
+             Close RESTART-FILE
+           End-If
+           If SUSPNS-IS-OPEN
+             Close SUSPENSE-FILE
+           End-If
+           If AUDIT-IS-OPEN
+             Close AUDIT-FILE
+           End-If
+
+      *    RESPOUT/WARNLOG/REDIRLOG are opened lazily inside the
+      *    HWTHBDYX/HWTHHDRX exits themselves and live in those
+      *    subprograms' own FILE SECTIONs, so closing them explicitly
+      *    - instead of relying on implicit end-of-run-unit cleanup -
+      *    means calling each exit directly one more time.
+           Perform Close-Exit-Files
+
+      *    Nothing left outstanding in suspense - this run finished
+      *    clean, so the confirmed-key history no longer needs to
+      *    suppress the next cycle's postings.
+           If RESTART-IS-OPEN and WS-RECORDS-FAILED = 0
+             Perform Reset-Restart-File
+           End-If
+
+           Perform Write-Reconciliation-Report
+           .
+
+      ****************************************************************
+      * Function: Check-Restart                                       *
+      *                                                              *
+      *           Reads the restart control file (if one exists      *
+      *           from a prior run) and remembers the last            *
+      *           successfully-posted client key so Process-Client-  *
+      *           Batch can skip over already-confirmed records.      *
+      ****************************************************************
+       Check-Restart.
+
+           Open Input RESTART-FILE
+
+           If WS-RESTCTL-STATUS = '00'
+             Read RESTART-FILE
+               At End Set WS-RESTART-IN-EOF to true
+             End-Read
+
+             Perform Until WS-RESTART-IN-EOF
+               Move RESTART-KEY to WS-LAST-CHECKPOINT-KEY
+               If WS-CONFIRMED-COUNT < 20000
+                 Add 1 to WS-CONFIRMED-COUNT
+                 Move RESTART-KEY
+                   to WS-CONFIRMED-KEY(WS-CONFIRMED-COUNT)
+               Else
+                 Display "WARNING: restart table full - "
+                         "further keys will not be skip-checked"
+               End-If
+               Read RESTART-FILE
+                 At End Set WS-RESTART-IN-EOF to true
+               End-Read
+             End-Perform
+
+             Close RESTART-FILE
+
+             If WS-LAST-CHECKPOINT-KEY Not = Spaces
+               Display "Resuming - "
+                       WS-CONFIRMED-COUNT
+                       " client key(s) already confirmed"
+             End-If
+           Else
+             Display "No restart control file found - "
+                     "starting batch from record one"
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Is-Key-Confirmed                                    *
+      *                                                              *
+      *           Sets KEY-IS-CONFIRMED true when CLI-KEY appears     *
+      *           in the confirmed-key table built by Check-Restart.  *
+      ****************************************************************
+       Is-Key-Confirmed.
+
+           Move 'N' to WS-KEY-IS-CONFIRMED
+           Perform Varying WS-CONFIRMED-IDX From 1 by 1
+             Until WS-CONFIRMED-IDX > WS-CONFIRMED-COUNT
+                   or KEY-IS-CONFIRMED
+             If WS-CONFIRMED-KEY(WS-CONFIRMED-IDX) = CLI-KEY
+               Move 'Y' to WS-KEY-IS-CONFIRMED
+             End-If
+           End-Perform
+           .
+
+      ****************************************************************
+      * Function: Reset-Restart-File                                  *
+      *                                                              *
+      *           Truncates the restart control file when a batch    *
+      *           finishes with nothing outstanding in suspense, so   *
+      *           the next run of this extract file is posted in      *
+      *           full rather than skipped forever.                   *
+      ****************************************************************
+       Reset-Restart-File.
+
+           Open Output RESTART-FILE
+           If WS-RESTCTL-STATUS = '00'
+             Close RESTART-FILE
+           Else
+             Display "FAILED: Open Output RESTART-FILE, status "
+                     WS-RESTCTL-STATUS
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Load-Bearer-Token                                   *
+      *                                                              *
+      *           Reads the current bearer token from the            *
+      *           refreshable token dataset into WS-BEARER-TOKEN.     *
+      ****************************************************************
+       Load-Bearer-Token.
+
+           Move Spaces to WS-BEARER-TOKEN
+           Open Input TOKEN-FILE
+
+           If WS-TOKEN-STATUS = '00'
+             Read TOKEN-FILE
+               At End
+                 Display "Token file present but empty"
+             Not At End
+                 Move TOKEN-VALUE to WS-BEARER-TOKEN
+             End-Read
+             Close TOKEN-FILE
+           Else
+             Display "No bearer token file found - "
+                     "requests will be sent without one"
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Refresh-Bearer-Token                                *
+      *                                                              *
+      *           Re-reads the token dataset after a server has      *
+      *           reported the current token unauthorized (401).     *
+      *           The dataset itself is refreshed out of band by     *
+      *           whatever process owns token issuance; this job     *
+      *           only re-reads what is there.                       *
+      ****************************************************************
+       Refresh-Bearer-Token.
+
+           Display "Refreshing bearer token after 401 response"
+           Perform Load-Bearer-Token
+           .
+
+      ****************************************************************
+      * Function: Write-Checkpoint                                    *
+      *                                                              *
+      *           Records the last successfully-posted client key    *
+      *           so a restarted job can resume after it.             *
+      ****************************************************************
+       Write-Checkpoint.
+
+           If RESTART-IS-OPEN
+             Move Spaces to RESTART-RECORD
+             Move CLI-KEY to RESTART-KEY
+             Move Function Current-Date to RESTART-TIMESTAMP
+             Write RESTART-RECORD
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Write-Suspense-Record                                *
+      *                                                              *
+      *           Records a client that could not be posted, along   *
+      *           with the translated return/reason code and a       *
+      *           timestamp, so ops can resubmit just the failures.   *
+      ****************************************************************
+       Write-Suspense-Record.
+
+           If Not SUSPNS-IS-OPEN
+             Open Extend SUSPENSE-FILE
+             If WS-SUSPNS-STATUS = '00'
+               Set SUSPNS-IS-OPEN to true
+             Else
+               Display "FAILED: Open Extend SUSPENSE-FILE, status "
+                       WS-SUSPNS-STATUS
+             End-If
+           End-If
+
+           If SUSPNS-IS-OPEN
+             Move Spaces to SUSPENSE-RECORD
+             Move CLI-KEY to SUSPNS-KEY
+             Move WS-LAST-RETCODE-TEXT to SUSPNS-RETCODE-TEXT
+             Move WS-LAST-RSNCODE-TEXT to SUSPNS-RSNCODE-TEXT
+             Move Function Current-Date to SUSPNS-TIMESTAMP
+             Write SUSPENSE-RECORD
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Write-Reconciliation-Report                         *
+      *                                                              *
+      *           End-of-job summary of records attempted,           *
+      *           succeeded, failed and skipped (already posted on   *
+      *           a prior run).                                      *
+      ****************************************************************
+       Write-Reconciliation-Report.
+
+           Display "=========================================".
+           Display "Client batch reconciliation report".
+           Display "Records attempted: " WS-RECORDS-ATTEMPTED.
+           Display "Records succeeded: " WS-RECORDS-SUCCEEDED.
+           Display "Records failed:    " WS-RECORDS-FAILED.
+           Display "Records skipped:   " WS-RECORDS-SKIPPED.
+           Display "=========================================".
+           .
+
+      ****************************************************************
+      * Function: Build-Request-Body                                  *
+      *                                                              *
+      *           Builds the JSON request body (REQ/REQ-LEN) from    *
+      *           the current client record's name/age/email/        *
+      *           address fields.                                    *
+      ****************************************************************
+       Build-Request-Body.
+
+           Move Spaces to REQ
+           Move CLI-AGE to WS-AGE-EDIT
+           Move 1 to WS-REQ-PTR
+
+           String '{"name":"'                    Delimited by Size
+                  Function Trim(CLI-NAME)         Delimited by Size
+                  '","age":'                      Delimited by Size
+                  Function Trim(WS-AGE-EDIT)      Delimited by Size
+                  ',"email":"'                    Delimited by Size
+                  Function Trim(CLI-EMAIL)        Delimited by Size
+                  '","address":{"street":"'       Delimited by Size
+                  Function Trim(CLI-STREET)       Delimited by Size
+                  '","city":"'                    Delimited by Size
+                  Function Trim(CLI-CITY)         Delimited by Size
+                  '","State":"'                   Delimited by Size
+                  Function Trim(CLI-STATE)        Delimited by Size
+                  '","zip":"'                     Delimited by Size
+                  Function Trim(CLI-ZIP)          Delimited by Size
+                  '"}}'                           Delimited by Size
+             Into REQ
+             With Pointer WS-REQ-PTR
+           End-String
+
+           Compute REQ-LEN = WS-REQ-PTR - 1
+           .
+
       ****************************************************************
       * Function: Setup-Connection                                   *
       *                                                              *
@@ -188,6 +870,8 @@
              Call "DSPHDIAG" using
                   HWTH-RETURN-CODE
                   HWTH-DIAG-AREA
+                  WS-LAST-RETCODE-TEXT
+                  WS-LAST-RSNCODE-TEXT
            End-If
 
            If HWTH-OK
@@ -213,6 +897,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -223,7 +909,8 @@
              Set HWTH-OPT-URI to true
              Move URI to option-val-char
              Set option-val-addr to address of option-val-char
-             Compute option-val-len = function length (URI)
+             Compute option-val-len =
+                 function length (function trim(URI))
 
              Call "HWTHSET" using
                             HWTH-RETURN-CODE
@@ -238,6 +925,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -264,6 +953,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -290,6 +981,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -316,6 +1009,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -342,6 +1037,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -368,6 +1065,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -378,7 +1077,8 @@
              Set HWTH-OPT-SSLKEY to true
              Move KEYRING to option-val-char
              Set option-val-addr to address of option-val-char
-             Compute option-val-len = function length (KEYRING)
+             Compute option-val-len =
+                 function length (function trim(KEYRING))
 
              Call "HWTHSET" using
                             HWTH-RETURN-CODE
@@ -393,6 +1093,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -418,6 +1120,8 @@
                Call "DSPHDIAG" using
                     HWTH-RETURN-CODE
                     HWTH-DIAG-AREA
+                    WS-LAST-RETCODE-TEXT
+                    WS-LAST-RSNCODE-TEXT
              End-If
            End-If
            .
@@ -440,6 +1144,8 @@
              Call "DSPHDIAG" using
                              HWTH-RETURN-CODE
                              HWTH-DIAG-AREA
+                             WS-LAST-RETCODE-TEXT
+                             WS-LAST-RSNCODE-TEXT
            End-If
            .
 
@@ -452,6 +1158,15 @@
       ****************************************************************
        Setup-Request.
 
+      **************************************************
+      * Clear the shared content-length and response-code
+      * work areas so a failed or header-less request is
+      * never audited/reconciled against the previous
+      * record's leftover values.
+      **************************************************
+           Move Spaces to http-content-length
+           Move 0 to http-response-code
+
       **************************************************
       * Initialize the work area and retrieve a handle
       * for the request
@@ -468,6 +1183,8 @@
              Call "DSPHDIAG" using
                              HWTH-RETURN-CODE
                              HWTH-DIAG-AREA
+                             WS-LAST-RETCODE-TEXT
+                             WS-LAST-RSNCODE-TEXT
            End-If
 
            If HWTH-OK
@@ -495,15 +1212,61 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
+             End-If
+           End-If
+
+           If HWTH-OK
+      ****************************************************************
+      * Append an Authorization header carrying the current bearer   *
+      * token to the same Slist used for Content-Type.               *
+      ****************************************************************
+             Move Spaces to WS-AUTH-HEADER
+             String 'Authorization: Bearer '        Delimited by Size
+                    Function Trim(WS-BEARER-TOKEN)   Delimited by Size
+                    into WS-AUTH-HEADER
+             Compute WS-AUTH-HEADER-LEN =
+                 Function Length(Function Trim(WS-AUTH-HEADER))
+             Move WS-AUTH-HEADER to option-val-char
+             Move WS-AUTH-HEADER-LEN to option-val-len
+             Set option-val-addr to address of option-val-char
+             Set HWTH-SLST-APPEND to true
+
+             Call "HWTHSLST" using
+               HWTH-RETURN-CODE
+               rqst-handle
+               HWTH-SLST-FUNCTION
+               Slist-Handle
+               option-val-addr
+               option-val-len
+               HWTH-DIAG-AREA
+
+             If Not (HWTH-OK)
+               Display "FAILED: HWTHSLST append auth header"
+               Call "DSPHDIAG" using
+                               HWTH-RETURN-CODE
+                               HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
            If HWTH-OK
       **************************************************
-      * Specify the HTTP method type
+      * Specify the HTTP method type, data-driven from
+      * the client record's transaction-type field (or
+      * a JCL PARM override in single-record mode)
       **************************************************
              Set HWTH-OPT-REQUESTMETHOD to true
-             Set HWTH-HTTP-REQUEST-POST to true
+             Evaluate True
+               When CLI-TXN-GET
+                 Set HWTH-HTTP-REQUEST-GET to true
+               When CLI-TXN-PUT
+                 Set HWTH-HTTP-REQUEST-PUT to true
+               When Other
+                 Set HWTH-HTTP-REQUEST-POST to true
+             End-Evaluate
              Set option-val-addr to address of HWTH-REQUESTMETHOD
              Compute option-val-len =
                function length (HWTH-REQUESTMETHOD)
@@ -521,6 +1284,8 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -531,7 +1296,8 @@
              Set HWTH-OPT-URI to true
              Move PATH to option-val-char
              Set option-val-addr to address of option-val-char
-             Compute option-val-len = function length (PATH)
+             Compute option-val-len =
+                 function length (function trim(PATH))
 
              Call "HWTHSET" using
                             HWTH-RETURN-CODE
@@ -546,6 +1312,8 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -573,6 +1341,8 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -600,6 +1370,8 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -627,17 +1399,20 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
-           If HWTH-OK
+           If HWTH-OK and Not CLI-TXN-GET
       **************************************************
-      * Set the request body to send
+      * Set the request body to send. GET requests
+      * carry no body, so this step is skipped for them.
       **************************************************
              Set HWTH-OPT-REQUESTBODY to true
              Move REQ to option-val-char
              Set option-val-addr to address of option-val-char
-             Compute option-val-len = function length (REQ)
+             Move REQ-LEN to option-val-len
 
              Call "HWTHSET" using
                             HWTH-RETURN-CODE
@@ -652,6 +1427,8 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -680,6 +1457,8 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
 
@@ -690,6 +1469,7 @@
       * the main program
       *********************************************************
              Set bdy-contlen-ptr to address of http-content-length
+             Set bdy-key-ptr to address of CLI-KEY
 
       *********************************************************
       * Establish the user data area as a parameter to
@@ -712,6 +1492,76 @@
                Call "DSPHDIAG" using
                                HWTH-RETURN-CODE
                                HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
+             End-If
+           End-If
+
+           If HWTH-OK
+      *********************************************************
+      * Set the response headers exit callback routine. This
+      * is the address of the routine that is to receive
+      * control with the raw response headers, so it can
+      * capture Content-Length and enforce the no-cross-
+      * domain-redirect policy against Location.
+      *********************************************************
+             Set HWTH-OPT-RESPONSEHDRS-EXIT to true
+             Set hdr-callback-ptr to ENTRY "HWTHHDRX"
+             Set option-val-addr to address of hdr-callback-ptr
+             Compute option-val-len =
+                 function length (hdr-callback-ptr)
+
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+
+             If Not (HWTH-OK)
+               Display "FAILED: HWTHSET for response headers exit"
+               Call "DSPHDIAG" using
+                               HWTH-RETURN-CODE
+                               HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
+             End-If
+           End-If
+
+           If HWTH-OK
+      *********************************************************
+      * Initialize user data area pointers to allow the
+      * response headers exit to consult and update values
+      * in the main program
+      *********************************************************
+             Set hdr-contlen-ptr to address of http-content-length
+             Set hdr-uri-ptr to address of URI
+             Set hdr-key-ptr to address of CLI-KEY
+
+      *********************************************************
+      * Establish the user data area as a parameter to the
+      * response headers exit
+      *********************************************************
+             Set HWTH-OPT-RESPONSEHDRS-USERDATA to true
+             Set option-val-addr to address of hdr-udata
+             Compute option-val-len = function length(hdr-udata)
+
+             Call "HWTHSET" using
+                            HWTH-RETURN-CODE
+                            rqst-handle
+                            HWTH-Set-OPTION
+                            option-val-addr
+                            option-val-len
+                            HWTH-DIAG-AREA
+
+             If Not (HWTH-OK)
+               Display "FAILED: HWTHSET for headers exit udata"
+               Call "DSPHDIAG" using
+                               HWTH-RETURN-CODE
+                               HWTH-DIAG-AREA
+                               WS-LAST-RETCODE-TEXT
+                               WS-LAST-RSNCODE-TEXT
              End-If
            End-If
            .
@@ -735,6 +1585,8 @@
              Call "DSPHDIAG" using
                              HWTH-RETURN-CODE
                              HWTH-DIAG-AREA
+                             WS-LAST-RETCODE-TEXT
+                             WS-LAST-RSNCODE-TEXT
            End-If
            .
 
@@ -743,10 +1595,68 @@
       *                                                              *
       * Function: Issue-Request                                      *
       *                                                              *
-      *   Issues the hwthrqst service and performs error checking    *
+      *   Issues the hwthrqst service and performs error checking.   *
+      *   A 401 response triggers one token refresh and retry with   *
+      *   a freshly-initialized request handle before the record is  *
+      *   given up as failed.                                        *
       ****************************************************************
        Issue-Request.
 
+           Move 'N' to WS-AUTH-RETRIED
+           Perform Issue-Request-Attempt
+           Move HWTH-DIAG-RSNCODE to HWTH-REASONCODE
+
+      *    A completed exchange that came back 401 is HWTH-OK as far
+      *    as the toolkit is concerned - the reason-code check below
+      *    only catches a transport-level failure, never a genuine
+      *    HTTP 401 response, so the retry has to key off the real
+      *    response code read back by Get-Response-Code.
+           If (((HWTH-OK) and (http-response-code = 401))
+                          or
+                          ((Not HWTH-OK) and HWTH-RSN-UNAUTHORIZED))
+                       and (Not AUTH-RETRY-ALREADY-DONE)
+             Display "Received 401 Unauthorized for client " CLI-KEY
+             Move 'Y' to WS-AUTH-RETRIED
+             Perform Cleanup-Request-Handle
+             Perform Refresh-Bearer-Token
+             Perform Setup-Request
+             If (HWTH-OK)
+               Perform Issue-Request-Attempt
+             End-If
+
+      *    The refreshed token may still be rejected. A second 401
+      *    is a final failure - it must not be counted as success
+      *    just because the retry attempt itself completed at the
+      *    transport level.
+             If (HWTH-OK) and (http-response-code = 401)
+               Display "Retry with refreshed token also received "
+                       "401 for client " CLI-KEY
+               Move "HTTP 401 (retry failed)" to WS-LAST-RETCODE-TEXT
+               Move "Refreshed token still rejected"
+                 to WS-LAST-RSNCODE-TEXT
+             End-If
+           End-If
+
+           If (HWTH-OK) and (HTTP-RESPONSE-IS-SUCCESS)
+             Add 1 to WS-RECORDS-SUCCEEDED
+             Perform Write-Checkpoint
+           Else
+             Add 1 to WS-RECORDS-FAILED
+             Perform Write-Suspense-Record
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Function: Issue-Request-Attempt                              *
+      *                                                              *
+      *   One HWTHRQST attempt, its diagnostic translation, and its  *
+      *   audit trail record. Called directly, and again by          *
+      *   Issue-Request after a token-refresh retry - every call     *
+      *   through here is audited, success or failure.               *
+      ****************************************************************
+       Issue-Request-Attempt.
+
            Call "HWTHRQST" using
              HWTH-RETURN-CODE
              Conn-Handle
@@ -758,6 +1668,88 @@
              Call "DSPHDIAG" using
                              HWTH-RETURN-CODE
                              HWTH-DIAG-AREA
+                             WS-LAST-RETCODE-TEXT
+                             WS-LAST-RSNCODE-TEXT
+           Else
+             Move "HWTH-OK" to WS-LAST-RETCODE-TEXT
+             Move Spaces to WS-LAST-RSNCODE-TEXT
+             Perform Get-Response-Code
+           End-If
+
+           Perform Write-Audit-Record
+           .
+
+      ****************************************************************
+      * Function: Get-Response-Code                                   *
+      *                                                              *
+      *           Reads back the HTTP response code via HWTHGSO for  *
+      *           the audit trail. HWTH-RETURN-CODE/HWTH-DIAG-AREA    *
+      *           are saved and restored around the call so this      *
+      *           lookup can never mask the real request outcome.     *
+      ****************************************************************
+       Get-Response-Code.
+
+           Move HWTH-RETURN-CODE to WS-SAVED-RETURN-CODE
+           Move HWTH-DIAG-AREA   to WS-SAVED-DIAG-AREA
+
+           Move 0 to http-response-code
+           Set HWTH-OPT-RESPONSECODE to true
+           Set option-val-addr to address of http-response-code
+           Compute option-val-len = function length(http-response-code)
+
+           Call "HWTHGSO" using
+             HWTH-RETURN-CODE
+             Rqst-Handle
+             HWTH-Get-OPTION
+             option-val-addr
+             option-val-len
+             HWTH-DIAG-AREA
+
+           Move WS-SAVED-RETURN-CODE to HWTH-RETURN-CODE
+           Move WS-SAVED-DIAG-AREA   to HWTH-DIAG-AREA
+           .
+
+      ****************************************************************
+      * Function: Write-Audit-Record                                  *
+      *                                                              *
+      *           Records every outbound call - success or failure - *
+      *           independent of suspense handling.                   *
+      ****************************************************************
+       Write-Audit-Record.
+
+           If Not AUDIT-IS-OPEN
+             Open Extend AUDIT-FILE
+             If WS-AUDIT-STATUS = '00'
+               Set AUDIT-IS-OPEN to true
+             Else
+               Display "FAILED: Open Extend AUDIT-FILE, status "
+                       WS-AUDIT-STATUS
+             End-If
+           End-If
+
+           If AUDIT-IS-OPEN
+             Move Spaces to AUDIT-RECORD
+             Move CLI-KEY to AUDIT-KEY
+             Move Function Current-Date to AUDIT-TIMESTAMP
+             Move Conn-Handle to AUDIT-CONN-HANDLE
+             Move Rqst-Handle to AUDIT-RQST-HANDLE
+             Move URI to AUDIT-URI
+             Move PATH to AUDIT-PATH
+
+             Evaluate True
+               When CLI-TXN-GET
+                 Move 'GET'  to AUDIT-METHOD
+               When CLI-TXN-PUT
+                 Move 'PUT'  to AUDIT-METHOD
+               When Other
+                 Move 'POST' to AUDIT-METHOD
+             End-Evaluate
+
+             Move WS-LAST-RETCODE-TEXT to AUDIT-RETCODE-TEXT
+             Move http-response-code   to AUDIT-RESPONSE-CODE
+             Move http-content-length  to AUDIT-CONTENT-LENGTH
+
+             Write AUDIT-RECORD
            End-If
            .
 
@@ -784,6 +1776,8 @@
              Call "DSPHDIAG" using
                              HWTH-RETURN-CODE
                              HWTH-DIAG-AREA
+                             WS-LAST-RETCODE-TEXT
+                             WS-LAST-RSNCODE-TEXT
            End-If
            .
 
@@ -809,9 +1803,41 @@
              Call "DSPHDIAG" using
                              HWTH-RETURN-CODE
                              HWTH-DIAG-AREA
+                             WS-LAST-RETCODE-TEXT
+                             WS-LAST-RSNCODE-TEXT
            End-If
            .
 
+      ****************************************************************
+      *                                                              *
+      * Function: Close-Exit-Files                                    *
+      *                                                              *
+      *   RESPOUT/WARNLOG (HWTHBDYX) and REDIRLOG (HWTHHDRX) are      *
+      *   opened lazily inside those exits' own FILE SECTIONs, so     *
+      *   the only way to close them explicitly is to call each       *
+      *   exit directly one more time with a sentinel value in        *
+      *   http-response that tells it to close up and return          *
+      *   instead of processing a real callback.                      *
+      ****************************************************************
+       Close-Exit-Files.
+
+           Call "HWTHBDYX" using
+             WS-EXIT-CLOSE-RESPONSE
+             WS-EXIT-CLOSE-FLAGS
+             WS-EXIT-NULL-PTR-1
+             WS-EXIT-ZERO-LEN-1
+             WS-EXIT-NULL-PTR-2
+             WS-EXIT-ZERO-LEN-2
+
+           Call "HWTHHDRX" using
+             WS-EXIT-CLOSE-RESPONSE
+             WS-EXIT-CLOSE-FLAGS
+             WS-EXIT-NULL-PTR-1
+             WS-EXIT-ZERO-LEN-1
+             WS-EXIT-NULL-PTR-2
+             WS-EXIT-ZERO-LEN-2
+           .
+
 
        End Program HTTPSCNW.
 
@@ -820,11 +1846,46 @@
       *           Callback routine used to process the response body *
       ****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID HWTHBDYX.
+       PROGRAM-ID. HWTHBDYX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESPOUT-FILE  ASSIGN TO RESPOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESPOUT-STATUS.
+
+           SELECT WARNLOG-FILE  ASSIGN TO WARNLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-WARNLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESPOUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RESPOUT-RECORD.
+           05 RESPOUT-KEY          Pic X(10).
+           05 RESPOUT-TIMESTAMP    Pic X(21).
+           05 RESPOUT-BODY         Pic X(2048).
+
+       FD  WARNLOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WARNLOG-RECORD.
+           05 WARNLOG-KEY          Pic X(10).
+           05 WARNLOG-TIMESTAMP    Pic X(21).
+           05 WARNLOG-TEXT         Pic X(80).
 
        WORKING-STORAGE SECTION.
        01 bodylen-value      Pic X(9) Value Spaces.
+       01 WS-RESPOUT-STATUS  Pic XX Value Spaces.
+       01 WS-RESPOUT-OPEN    Pic X  Value 'N'.
+          88 RESPOUT-IS-OPEN       Value 'Y'.
+       01 WS-WARNLOG-STATUS  Pic XX Value Spaces.
+       01 WS-WARNLOG-OPEN    Pic X  Value 'N'.
+          88 WARNLOG-IS-OPEN       Value 'Y'.
+       01 WS-WRITE-LEN       Pic 9(9) Binary Value 0.
+       01 WS-CONTENT-LENGTH-NUM Pic 9(9) Value 0.
 
        LOCAL-STORAGE SECTION.
 
@@ -839,8 +1900,12 @@
        01 bdy-udata.
          05 bdy-udata-eye        Pic X(8).
          05 bdy-contlen-ptr      Pointer.
+         05 bdy-key-ptr          Pointer.
 
        01 http-content-length  Pic X(9).
+       01 bdy-key-value        Pic X(10).
+
+       01 resp-body-buffer     Pic X(2048).
 
        PROCEDURE DIVISION using http-response,
                                 exit-flags,
@@ -850,12 +1915,24 @@
                                 bdy-udata-len.
        Begin.
 
+      **********************************************
+      * A direct call from HTTPSCNW at job end, carrying
+      * this sentinel in place of a real callback, means
+      * close up the datasets opened here and return -
+      * the toolkit itself never passes this value.
+      **********************************************
+           If http-response = 'CLOSE-EXIT-FILES!!!!'
+             Perform Close-Exit-Files
+             EXIT PROGRAM
+           End-If
+
       **********************************************
       * Establish addressability to the various
       * parameters and mapped structures
       **********************************************
            Set address of bdy-udata to bdy-udata-ptr
            Set address of http-content-length to bdy-contlen-ptr
+           Set address of bdy-key-value to bdy-key-ptr
 
       ******************************************************
       * Check the response body length against the value
@@ -866,10 +1943,355 @@
            Inspect bodylen-value replacing leading '0' BY ' '.
            Display "Response body contains " bodylen-value " bytes"
 
+           Perform Reconcile-Content-Length
+           Perform Persist-Response-Body
+
            EXIT PROGRAM.
 
+      ****************************************************************
+      * Function: Close-Exit-Files                                    *
+      *                                                              *
+      *           Closes RESPOUT/WARNLOG if this exit opened them,    *
+      *           instead of leaving them for implicit end-of-run-    *
+      *           unit cleanup.                                       *
+      ****************************************************************
+       Close-Exit-Files.
+
+           If RESPOUT-IS-OPEN
+             Close RESPOUT-FILE
+             Move 'N' to WS-RESPOUT-OPEN
+           End-If
+
+           If WARNLOG-IS-OPEN
+             Close WARNLOG-FILE
+             Move 'N' to WS-WARNLOG-OPEN
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Reconcile-Content-Length                            *
+      *                                                              *
+      *           Compares resp-body-len against the Content-Length  *
+      *           response header value captured earlier by the      *
+      *           response headers exit. A mismatch means a          *
+      *           truncated or over-long body, so it is written to   *
+      *           the warning log instead of just displayed.         *
+      ****************************************************************
+       Reconcile-Content-Length.
+
+           If Function Trim(http-content-length) is Numeric
+             Move http-content-length to WS-CONTENT-LENGTH-NUM
+
+             If WS-CONTENT-LENGTH-NUM Not = resp-body-len
+               If Not WARNLOG-IS-OPEN
+                 Open Extend WARNLOG-FILE
+                 If WS-WARNLOG-STATUS = '00'
+                   Set WARNLOG-IS-OPEN to true
+                 Else
+                   Display "FAILED: Open Extend WARNLOG-FILE, status "
+                           WS-WARNLOG-STATUS
+                 End-If
+               End-If
+
+               If WARNLOG-IS-OPEN
+                 Move Spaces to WARNLOG-RECORD
+                 Move bdy-key-value to WARNLOG-KEY
+                 Move Function Current-Date to WARNLOG-TIMESTAMP
+                 String 'Content-Length mismatch: header='
+                          Delimited by Size
+                        http-content-length      Delimited by Size
+                        ' body-len='               Delimited by Size
+                        bodylen-value              Delimited by Size
+                   Into WARNLOG-TEXT
+                 End-String
+
+                 Write WARNLOG-RECORD
+               End-If
+             End-If
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Persist-Response-Body                               *
+      *                                                              *
+      *           Writes the response body to RESPOUT, one record    *
+      *           per request, keyed by the client key the main      *
+      *           program stashed in bdy-udata.                      *
+      ****************************************************************
+       Persist-Response-Body.
+
+           If Not RESPOUT-IS-OPEN
+             Open Extend RESPOUT-FILE
+             If WS-RESPOUT-STATUS = '00'
+               Set RESPOUT-IS-OPEN to true
+             Else
+               Display "FAILED: Open Extend RESPOUT-FILE, status "
+                       WS-RESPOUT-STATUS
+             End-If
+           End-If
+
+           If RESPOUT-IS-OPEN
+             Move Spaces to RESPOUT-RECORD
+             Move bdy-key-value to RESPOUT-KEY
+             Move Function Current-Date to RESPOUT-TIMESTAMP
+
+             Move 0 to WS-WRITE-LEN
+             If resp-body-len > 0 and resp-body-ptr Not = Null
+               If resp-body-len > Length of RESPOUT-BODY
+                 Move Length of RESPOUT-BODY to WS-WRITE-LEN
+               Else
+                 Move resp-body-len to WS-WRITE-LEN
+               End-If
+               Set address of resp-body-buffer to resp-body-ptr
+               Move resp-body-buffer(1:WS-WRITE-LEN) to RESPOUT-BODY
+             End-If
+
+             Write RESPOUT-RECORD
+           End-If
+           .
+
        End Program HWTHBDYX.
 
+      ****************************************************************
+      * Program:  HWTHHDRX                                           *
+      *           Callback routine used to process the response      *
+      *           headers. Captures Content-Length for HWTHBDYX's     *
+      *           reconciliation check and enforces the policy that   *
+      *           cross-domain redirects are never auto-followed -    *
+      *           a Location header pointing off the request's own    *
+      *           host is logged and rejected, not silently lost.     *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HWTHHDRX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REDIRLOG-FILE  ASSIGN TO REDIRLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REDIRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REDIRLOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REDIRLOG-RECORD.
+           05 REDIRLOG-KEY         Pic X(10).
+           05 REDIRLOG-TIMESTAMP   Pic X(21).
+           05 REDIRLOG-LOCATION    Pic X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REDIRLOG-STATUS  Pic XX Value Spaces.
+       01 WS-REDIRLOG-OPEN    Pic X  Value 'N'.
+          88 REDIRLOG-IS-OPEN       Value 'Y'.
+       01 WS-HDRS-PTR         Pic 9(9) Binary Value 1.
+       01 WS-HDRS-LINE        Pic X(256) Value Spaces.
+       01 WS-LOCATION-VALUE   Pic X(100) Value Spaces.
+       01 WS-CONTLEN-VALUE    Pic X(9)   Value Spaces.
+       01 WS-URI-LEN          Pic 9(9) Binary Value 0.
+       01 WS-HDRS-LEN         Pic 9(9) Binary Value 0.
+       01 WS-LOCATION-UPPER   Pic X(100) Value Spaces.
+       01 WS-URI-UPPER        Pic X(64)  Value Spaces.
+       01 WS-NEXT-CHAR        Pic X      Value Space.
+       01 HDR-EXIT-CONTINUE   Pic 9(9) Binary Value 0.
+       01 HDR-EXIT-ABORT      Pic 9(9) Binary Value 1.
+
+       LOCAL-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 http-response  Pic X(20).
+      *    Matches HWTHBDYX's Pic X(4) treatment of this same
+      *    vendor callback parameter. Redefined as binary so
+      *    HDR-EXIT-CONTINUE/HDR-EXIT-ABORT can still be moved
+      *    into it as integer flag values.
+       01 exit-flags     Pic X(4).
+       01 exit-flags-val Redefines exit-flags Pic 9(9) Binary.
+       01 resp-hdrs-ptr  Pointer.
+       01 resp-hdrs-len  Pic 9(9) Binary.
+       01 hdr-udata-ptr  Pointer.
+       01 hdr-udata-len  Pic 9(9) Binary.
+
+       01 hdr-udata.
+         05 hdr-udata-eye        Pic X(8).
+         05 hdr-contlen-ptr      Pointer.
+         05 hdr-uri-ptr          Pointer.
+         05 hdr-key-ptr          Pointer.
+
+       01 http-content-length  Pic X(9).
+       01 hdr-uri-value        Pic X(64).
+       01 hdr-key-value        Pic X(10).
+
+       01 resp-hdrs-buffer     Pic X(4096).
+
+       PROCEDURE DIVISION using http-response,
+                                exit-flags,
+                                resp-hdrs-ptr,
+                                resp-hdrs-len,
+                                hdr-udata-ptr,
+                                hdr-udata-len.
+       Begin.
+
+      **********************************************
+      * A direct call from HTTPSCNW at job end, carrying
+      * this sentinel in place of a real callback, means
+      * close up the datasets opened here and return -
+      * the toolkit itself never passes this value.
+      **********************************************
+           If http-response = 'CLOSE-EXIT-FILES!!!!'
+             Perform Close-Exit-Files
+             EXIT PROGRAM
+           End-If
+
+      **********************************************
+      * Establish addressability to the various
+      * parameters and mapped structures
+      **********************************************
+           Set address of hdr-udata to hdr-udata-ptr
+           Set address of http-content-length to hdr-contlen-ptr
+           Set address of hdr-uri-value to hdr-uri-ptr
+           Set address of hdr-key-value to hdr-key-ptr
+
+           Move HDR-EXIT-CONTINUE to exit-flags-val
+
+           If resp-hdrs-len > 0 and resp-hdrs-ptr Not = Null
+             Set address of resp-hdrs-buffer to resp-hdrs-ptr
+             Move 1 to WS-HDRS-PTR
+
+      *    Cap against the declared size of resp-hdrs-buffer, the
+      *    same way Persist-Response-Body caps resp-body-len against
+      *    RESPOUT-BODY - a header block reported as >= 4096 bytes
+      *    must not drive an out-of-bounds reference-modification
+      *    on this fixed-size template.
+             If resp-hdrs-len > Length of resp-hdrs-buffer
+               Move Length of resp-hdrs-buffer to WS-HDRS-LEN
+             Else
+               Move resp-hdrs-len to WS-HDRS-LEN
+             End-If
+
+             Perform Until WS-HDRS-PTR > WS-HDRS-LEN
+               Move Spaces to WS-HDRS-LINE
+               Unstring resp-hdrs-buffer(1:WS-HDRS-LEN)
+                 Delimited by X"0D0A"
+                 Into WS-HDRS-LINE
+                 With Pointer WS-HDRS-PTR
+               End-Unstring
+               Perform Check-Header-Line
+             End-Perform
+           End-If
+
+           EXIT PROGRAM.
+
+      ****************************************************************
+      * Function: Close-Exit-Files                                    *
+      *                                                              *
+      *           Closes REDIRLOG if this exit opened it, instead     *
+      *           of leaving it for implicit end-of-run-unit cleanup. *
+      ****************************************************************
+       Close-Exit-Files.
+
+           If REDIRLOG-IS-OPEN
+             Close REDIRLOG-FILE
+             Move 'N' to WS-REDIRLOG-OPEN
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Check-Header-Line                                   *
+      *                                                              *
+      *           Recognizes the Content-Length and Location         *
+      *           headers within a single unstrung header line.       *
+      ****************************************************************
+       Check-Header-Line.
+
+           If Function Upper-Case(WS-HDRS-LINE(1:15))
+                       = 'CONTENT-LENGTH:'
+             Move Function Trim(WS-HDRS-LINE(16:))
+               to WS-CONTLEN-VALUE
+             Move WS-CONTLEN-VALUE to http-content-length
+           End-If
+
+           If Function Upper-Case(WS-HDRS-LINE(1:9)) = 'LOCATION:'
+             Move Function Trim(WS-HDRS-LINE(10:))
+               to WS-LOCATION-VALUE
+             Perform Enforce-Redirect-Policy
+           End-If
+           .
+
+      ****************************************************************
+      * Function: Enforce-Redirect-Policy                             *
+      *                                                              *
+      *           A Location header is only honored by the toolkit   *
+      *           when it points back at the same host this request  *
+      *           was issued to. A relative Location (no scheme) is   *
+      *           same-origin by definition and always allowed. An    *
+      *           absolute Location naming another host - including   *
+      *           one that merely has our host as a string prefix,    *
+      *           e.g. our-host.attacker.net - is a cross-domain       *
+      *           redirect - this job never auto-follows one; it is   *
+      *           logged and exit-flags is set to abort the request   *
+      *           so it surfaces as a real failure                    *
+      *           (HWTH-RSN-HDR-EXIT-ABORT) instead of being silently  *
+      *           counted as a success. The comparison is done        *
+      *           upper-cased, same as Check-Header-Line's header-     *
+      *           name matching, so a same-origin Location is never    *
+      *           rejected just because of its casing.                *
+      ****************************************************************
+       Enforce-Redirect-Policy.
+
+           If (Function Upper-Case(WS-LOCATION-VALUE(1:7)) = 'HTTP://')
+                  or
+              (Function Upper-Case(WS-LOCATION-VALUE(1:8)) = 'HTTPS://')
+
+             Move Function Upper-Case(WS-LOCATION-VALUE)
+               to WS-LOCATION-UPPER
+             Move Function Upper-Case(Function Trim(hdr-uri-value))
+               to WS-URI-UPPER
+
+             Compute WS-URI-LEN =
+               Function Length(Function Trim(WS-URI-UPPER))
+
+             Move Space to WS-NEXT-CHAR
+             If WS-URI-LEN < Length of WS-LOCATION-UPPER
+               Move WS-LOCATION-UPPER(WS-URI-LEN + 1:1) to WS-NEXT-CHAR
+             End-If
+
+      *    Same-origin requires the scheme://host prefix to match
+      *    AND the next byte to be a path, port, or end-of-string
+      *    delimiter - a bare prefix match would let a host like
+      *    our-host.attacker.net through as if it were our-host.
+             If (WS-LOCATION-UPPER(1:WS-URI-LEN) Not =
+                 WS-URI-UPPER(1:WS-URI-LEN))
+                       or
+                (WS-NEXT-CHAR Not = Space and WS-NEXT-CHAR Not = '/'
+                                          and WS-NEXT-CHAR Not = ':')
+               Display "Rejecting cross-domain redirect to "
+                       WS-LOCATION-VALUE
+
+               Move HDR-EXIT-ABORT to exit-flags-val
+
+               If Not REDIRLOG-IS-OPEN
+                 Open Extend REDIRLOG-FILE
+                 If WS-REDIRLOG-STATUS = '00'
+                   Set REDIRLOG-IS-OPEN to true
+                 Else
+                   Display "FAILED: Open Extend REDIRLOG-FILE, status "
+                           WS-REDIRLOG-STATUS
+                 End-If
+               End-If
+
+               If REDIRLOG-IS-OPEN
+                 Move Spaces to REDIRLOG-RECORD
+                 Move hdr-key-value to REDIRLOG-KEY
+                 Move Function Current-Date to REDIRLOG-TIMESTAMP
+                 Move WS-LOCATION-VALUE to REDIRLOG-LOCATION
+                 Write REDIRLOG-RECORD
+               End-If
+             End-If
+           End-If
+           .
+
+       End Program HWTHHDRX.
+
 
       ***************************************************************
       * Program:  DSPHDIAG                                          *
@@ -894,10 +2316,14 @@
            05  srvcnum Pic 9(9) Binary.
            05  rsncode Pic 9(9) Binary.
            05  rsndesc Pic X(128).
+       01 out-retcode-text Pic X(30).
+       01 out-rsncode-text Pic X(30).
 
        PROCEDURE DIVISION using
                           retcode,
-                          diag-area.
+                          diag-area,
+                          out-retcode-text,
+                          out-rsncode-text.
        Begin.
 
            Compute HWTH-RETURN-CODE = retcode.
@@ -1015,6 +2441,8 @@
                  Move "HWTH-RSN-COOKIE-ST-UNEXP-ERROR" to rsncode-text
                When HWTH-RSN-MALFORMED-REDIR-URI
                  Move "HWTH-RSN-MALFORMED-REDIR-URI" to rsncode-text
+               When HWTH-RSN-UNAUTHORIZED
+                 Move "HWTH-RSN-UNAUTHORIZED" to rsncode-text
              End-Evaluate
            End-If
 
@@ -1023,10 +2451,34 @@
            Display "Reason Code: " rsncode-text.
            Display "Reason Desc: " rsndesc.
 
+           Move retcode-text to out-retcode-text.
+           Move rsncode-text to out-rsncode-text.
+
        End Program DSPHDIAG.
 /*
 //LKED.SYSLIB  DD DISP=SHR,DSN=CEE.SCEELKED
 //             DD DISP=SHR,DSN=CEE.SCEELKEX
 //             DD DISP=SHR,DSN=SYS1.CSSLIB
 //GO.SYSPRINT  DD SYSOUT=*
+//GO.CLTEXTR   DD DISP=SHR,DSN=ANDREWJ.HTTPSCNW.CLTEXTR
+//GO.RESPOUT   DD DISP=MOD,DSN=ANDREWJ.HTTPSCNW.RESPOUT,
+//                 DCB=(RECFM=FB,LRECL=2079),SPACE=(TRK,(5,5)),
+//                 UNIT=SYSDA
+//GO.WARNLOG   DD DISP=MOD,DSN=ANDREWJ.HTTPSCNW.WARNLOG,
+//                 DCB=(RECFM=FB,LRECL=111),SPACE=(TRK,(1,1)),
+//                 UNIT=SYSDA
+//GO.RESTCTL   DD DISP=MOD,DSN=ANDREWJ.HTTPSCNW.RESTCTL,
+//                 DCB=(RECFM=FB,LRECL=31),SPACE=(TRK,(1,1)),
+//                 UNIT=SYSDA
+//GO.SUSPNS    DD DISP=MOD,DSN=ANDREWJ.HTTPSCNW.SUSPNS,
+//                 DCB=(RECFM=FB,LRECL=91),SPACE=(TRK,(1,1)),
+//                 UNIT=SYSDA
+//GO.TOKEN     DD DISP=SHR,DSN=ANDREWJ.HTTPSCNW.TOKEN
+//GO.ENVCTL    DD DISP=SHR,DSN=ANDREWJ.HTTPSCNW.ENVCTL
+//GO.AUDIT     DD DISP=MOD,DSN=ANDREWJ.HTTPSCNW.AUDIT,
+//                 DCB=(RECFM=FB,LRECL=205),SPACE=(TRK,(5,5)),
+//                 UNIT=SYSDA
+//GO.REDIRLOG  DD DISP=MOD,DSN=ANDREWJ.HTTPSCNW.REDIRLOG,
+//                 DCB=(RECFM=FB,LRECL=131),SPACE=(TRK,(1,1)),
+//                 UNIT=SYSDA
 
\ No newline at end of file
